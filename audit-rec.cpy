@@ -0,0 +1,22 @@
+       FD AUDIT-TRAIL
+      *    these are all defaults or ignored
+           is external
+           record contains 89 characters
+           block contains 1 records
+           label records are standard.
+      *    Recording mode is not supported by gcobol
+      *    RECORDING MODE IS V.
+           01 AUDIT-RECORD.
+               05 AUD-OPERATION      PIC X(1).
+               05 FILLER              PIC X(1).
+               05 AUD-EMPLOYEE-ID    PIC 9(3).
+               05 FILLER              PIC X(1).
+      *         EMPLOYEE-RECORD image before the change was applied -
+      *         spaces for an insert, since there was no prior record
+               05 AUD-BEFORE-IMAGE   PIC X(31).
+               05 FILLER              PIC X(1).
+      *         EMPLOYEE-RECORD image after the change was applied -
+      *         spaces for a delete, since no record remains
+               05 AUD-AFTER-IMAGE    PIC X(31).
+               05 FILLER              PIC X(1).
+               05 AUD-RUN-TIMESTAMP  PIC X(19).
