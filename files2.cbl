@@ -19,23 +19,52 @@
        FILE-CONTROL.
        SELECT UPDATES
            ASSIGN TO './Updates.dat'
-           ORGANISATION IS LINE SEQUENTIAL
+           ORGANIZATION IS LINE SEQUENTIAL
            access mode is sequential.   *> default
        SELECT EMPLOYEE
            ASSIGN TO './Employee.dat'
-           ORGANISATION IS INDEXED
-           access mode is random
+           ORGANIZATION IS INDEXED
+      *    dynamic access lets this FD support both a full sequential
+      *    sweep (for the record-count reconciliation below) and
+      *    keyed random read/write/rewrite/delete
+           access mode is dynamic
            RECORD KEY IS EMPLOYEE-ID    *> primary key
-           file status is WS-FILE-STATUS.    
+           ALTERNATE RECORD KEY IS EMPLOYEE-NAME WITH DUPLICATES
+           file status is WS-FS-PRIMARY WS-FS-SECONDARY.
        select Report-File
            assign to print
            organization is line sequential.
+       SELECT REJECTS-FILE
+           ASSIGN TO './Rejects.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           access mode is sequential
+           file status is WS-REJ-FILE-STATUS.
+       SELECT CHECKPOINT-FILE
+           ASSIGN TO './Checkpoint.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           access mode is sequential
+           file status is WS-CKPT-FILE-STATUS.
+       SELECT GRADE-SCALE
+           ASSIGN TO './Grade-Scale.dat'
+           ORGANIZATION IS INDEXED
+           access mode is random
+           RECORD KEY IS GS-GRADE-CODE
+           file status is WS-GS-FILE-STATUS.
+       SELECT AUDIT-TRAIL
+           ASSIGN TO './Audit-Trail.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           access mode is sequential
+           file status is WS-AUD-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
       *    Bring in the file definition
        copy updates-rec.
        copy employee-rec.
+       copy rejects-rec.
+       copy checkpoint-rec.
+       copy grade-rec.
+       copy audit-rec.
 
        FD Report-File
            LABEL RECORDS ARE OMITTED
@@ -57,9 +86,13 @@
                 88 RT-BLANK value ' '.
                 88 RT-HDR value 'H'.
                 88 RT-INSERT value 'I'.
+                88 RT-UPDATE value 'U'.
+                88 RT-DELETE value 'D'.
+                88 RT-CONTROL-TOTAL value 'C'.
                 88 RT-UNKNOWN value 'X'.
            01  Report-Header.
-                05  FILLER         PIC X(20) VALUE 'EMPLOYEE DATA REPORT'.
+                05  FILLER         PIC X(20) VALUE
+                                       'EMPLOYEE DATA REPORT'.
                 05  FILLER         PIC X(20) VALUE ' GENERATED ON: '.
                 05  REPORT-DATE    PIC X(20).
                 05  FILLER         PIC X(20) VALUE SPACES.
@@ -71,31 +104,54 @@
                    10  FILLER         PIC X(20) VALUE SPACES.
                05 Blank_record-Count.
                    10  FILLER         PIC X(20) VALUE SPACES.
-                   10  FILLER         PIC X(24) VALUE 'TOTAL BLANK RECORDS: '.
+                   10  FILLER         PIC X(24) VALUE
+                                          'TOTAL BLANK RECORDS: '.
                    10  TOTAL-BLANKS   PIC Z(5)9 .
                    10  FILLER         PIC X(20) VALUE SPACES.
                05 Inserted-Record-Count.
                    10  FILLER         PIC X(20) VALUE SPACES.
-                   10  FILLER         PIC X(24) VALUE 'TOTAL RECORDS INSERTED: '.
+                   10  FILLER         PIC X(24) VALUE
+                                          'TOTAL RECORDS INSERTED: '.
                    10  TOTAL-INSERTS  PIC Z(5)9 .
                    10  FILLER         PIC X(20) VALUE SPACES.
                05 Updated-Record-Count.
                    10  FILLER         PIC X(20) VALUE SPACES.
-                   10  FILLER         PIC X(24) VALUE 'TOTAL RECORDS UPDATED: '.
+                   10  FILLER         PIC X(24) VALUE
+                                          'TOTAL RECORDS UPDATED: '.
                    10  TOTAL-UPDATES  PIC Z(5)9.
                    10  FILLER         PIC X(20) VALUE SPACES.
                05 Deleted-Record-Count.
                    10  FILLER         PIC X(20) VALUE SPACES.
-                   10  FILLER         PIC X(24) VALUE 'TOTAL RECORDS DELETED: '.
+                   10  FILLER         PIC X(24) VALUE
+                                          'TOTAL RECORDS DELETED: '.
                    10  TOTAL-DELETES  PIC Z(5)9.
                    10  FILLER         PIC X(20) VALUE SPACES.
+               05 Rejected-Record-Count.
+                   10  FILLER         PIC X(20) VALUE SPACES.
+                   10  FILLER         PIC X(24) VALUE
+                                          'TOTAL RECORDS REJECTED: '.
+                   10  TOTAL-REJECTS  PIC Z(5)9.
+                   10  FILLER         PIC X(20) VALUE SPACES.
                05 Final-Counts.
                    10  FILLER         PIC X(20) VALUE SPACES.
-                   10  FILLER         PIC X(24) VALUE 'TOTAL RECORDS PROCESSED: '.
+                   10  FILLER         PIC X(24) VALUE
+                                          'TOTAL RECORDS PROCESSED: '.
                    10  TOTAL-RECS     PIC Z(5)9 .
                    10  FILLER         PIC X(20) VALUE SPACES.
+               05 Control-Total-Line.
+                   10  FILLER         PIC X(20) VALUE SPACES.
+                   10  FILLER         PIC X(24) VALUE
+                                          'CONTROL TOTALS:         '.
+                   10  CTL-RESULT     PIC X(15) VALUE SPACES.
+                   10  FILLER         PIC X(21) VALUE SPACES.
+               05 Reconciliation-Line.
+                   10  FILLER         PIC X(20) VALUE SPACES.
+                   10  FILLER         PIC X(24) VALUE
+                                          'EMPLOYEE FILE RECONCILE:'.
+                   10  RECON-RESULT   PIC X(15) VALUE SPACES.
+                   10  FILLER         PIC X(21) VALUE SPACES.
 
-           01 WS-TEMP-DT.   
+           01 WS-TEMP-DT.
                05 WS-TEMP-DATE-TIME.            
                    10 WS-TEMP-DATE.              
                       15 WS-TEMP-YEAR  PIC  9(4). 
@@ -133,39 +189,174 @@
            77 WS-UPDATE-COUNT pic 9(4) comp sync value 0.
            77 WS-DELETE-COUNT pic 9(4) comp sync value 0.
            77 WS-BLANK-COUNT pic 9(3)  comp sync value 0.
+           77 WS-REJECT-COUNT pic 9(4) comp sync value 0.
+
+           01 WS-REJECT-REASON.
+               05 WS-REJECT-REASON-CODE pic x(4) value spaces.
+               05 WS-REJECT-REASON-TEXT pic x(34) value spaces.
+
+      *      default grade codes and salary bands - used only to seed
+      *      a new GRADE-SCALE master file the first time this program
+      *      is run against a site with no Grade-Scale.dat yet
+           01 WS-GRADE-SEED-DATA.
+               05 FILLER pic x(11) value 'A1000025000'.
+               05 FILLER pic x(11) value 'B1500030000'.
+               05 FILLER pic x(11) value 'C2000040000'.
+               05 FILLER pic x(11) value 'D2500050000'.
+               05 FILLER pic x(11) value 'E3000060000'.
+           01 WS-GRADE-SEED-TABLE redefines WS-GRADE-SEED-DATA.
+               05 WS-GRADE-SEED-ENTRY occurs 5 times.
+                   10 WS-SEED-GRADE-CODE    pic x(1).
+                   10 WS-SEED-GRADE-MIN-SAL pic 9(5).
+                   10 WS-SEED-GRADE-MAX-SAL pic 9(5).
+
+           77 WS-GRADE-IDX pic 9(2) comp sync value 0.
+           77 WS-GS-FILE-STATUS pic xx value spaces.
+           77 WS-MIN-WORKING-AGE pic 9(2) value 16.
+           77 WS-MAX-WORKING-AGE pic 9(2) value 70.
 
-           77 WS-FILE-STATUS pic x(6) value spaces.
+           01 filler.
+               10 filler pic x(1) value 'Y'.
+                  88 WS-REC-VALID value 'Y'.
+                  88 WS-REC-INVALID value 'N'.
+
+           01 WS-FILE-STATUS.
+      *         extended (6-digit) file status - primary + secondary
+               05 WS-FS-PRIMARY   pic x(2) value spaces.
+               05 WS-FS-SECONDARY pic x(4) value spaces.
            77 WS-BLANK-COUNT-D pic z(3)9 .
 
+      *      restart/checkpoint support
+           01 WS-RUN-PARM pic x(80) value spaces.
+           77 WS-RESTART-TALLY pic 9(2) value 0.
+           77 WS-LAST-CHECKPOINT pic 9(4) value 0.
+           77 WS-CKPT-FILE-STATUS pic xx value spaces.
+           77 WS-REJ-FILE-STATUS pic xx value spaces.
+           77 WS-AUD-FILE-STATUS pic xx value spaces.
+
+           01 filler.
+               10 WS-CKPT-EOF-SW pic x(1) value 'N'.
+                  88 WS-CKPT-EOF value 'Y'.
+
+      *      before/after images for the audit trail - refreshed for
+      *      each insert/update/delete just before WRITE-AUDIT-RECORD
+           01 WS-AUDIT-WORK.
+               05 WS-AUDIT-OPERATION pic x(1) value space.
+               05 WS-AUDIT-BEFORE    pic x(31) value spaces.
+               05 WS-AUDIT-AFTER     pic x(31) value spaces.
+
+      *      control-total balancing - expected figures come from the
+      *      CONTROL-TOT record in Updates.dat, actuals are accumulated
+      *      as the batch is applied
+           77 WS-EXPECTED-INSERTS pic 9(4) value 0.
+           77 WS-EXPECTED-SALARY  pic 9(7)V99 value 0.
+           77 WS-ACTUAL-SALARY    pic 9(7)V99 comp sync value 0.
+
+           01 filler.
+               10 WS-CTL-TOTALS-SW pic x(1) value 'N'.
+                  88 WS-CTL-TOTALS-PRESENT value 'Y'.
+
+      *      batch run-date check - HDR-RUN-DATE must match today
+      *      unless OVERRIDE is passed on the command line
+           77 WS-CURRENT-DATE-8 pic 9(8) value 0.
+           77 WS-OVERRIDE-TALLY pic 9(2) value 0.
+
+      *      Employee.dat record-count reconciliation - counted at the
+      *      start and end of the run and checked against the insert/
+      *      update/delete counters
+           77 WS-FILE-REC-COUNT      pic 9(5) comp sync value 0.
+           77 WS-BEGIN-EMP-COUNT     pic 9(5) comp sync value 0.
+           77 WS-END-EMP-COUNT       pic 9(5) comp sync value 0.
+           77 WS-EXPECTED-END-COUNT  pic 9(5) comp sync value 0.
+
+           01 filler.
+               10 WS-COUNT-EOF-SW pic x(1) value 'N'.
+                  88 WS-COUNT-EOF value 'Y'.
+
        PROCEDURE DIVISION.
       *> cobol-lint CL002 main-procedure
        MAIN-PROCEDURE.
       D    display 'Starting...'
 
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+           INSPECT WS-RUN-PARM TALLYING WS-RESTART-TALLY
+               FOR ALL 'RESTART'
+           if WS-RESTART-TALLY > 0 then
+               PERFORM LOAD-CHECKPOINT
+           end-if
+
            OPEN output Report-File
            PERFORM Write-report-header.
-           
+
+      *    a restart continues the same logical batch, so the rejects
+      *    already suspended by the earlier (pre-abend) run must not be
+      *    truncated away - only a fresh run starts Rejects.dat over
+           if WS-RESTART-TALLY > 0 then
+               OPEN EXTEND REJECTS-FILE
+           else
+               OPEN output REJECTS-FILE
+           end-if
+           if WS-REJ-FILE-STATUS not = '00' then
+               display 'FATAL: Unable to open REJECTS-FILE. Status='
+                   WS-REJ-FILE-STATUS
+               STOP RUN
+           end-if
+
+           OPEN output CHECKPOINT-FILE
+           if WS-CKPT-FILE-STATUS not = '00' then
+               display 'FATAL: Unable to open CHECKPOINT-FILE. Status='
+                   WS-CKPT-FILE-STATUS
+               STOP RUN
+           end-if
+
+           OPEN EXTEND AUDIT-TRAIL
+           if WS-AUD-FILE-STATUS not = '00' then
+               display 'FATAL: Unable to open AUDIT-TRAIL. Status='
+                   WS-AUD-FILE-STATUS
+               STOP RUN
+           end-if
+
            OPEN i-o EMPLOYEE
       D    display WS-FILE-STATUS.
            if WS-FILE-STATUS = '000035' then
                OPEN OUTPUT EMPLOYEE
                if WS-FILE-STATUS not = '000000' then
-                   display 'FATAL: Unable to create new EMPLOYEE file. Status=' WS-FILE-STATUS
+                   display 'FATAL: Cannot create EMPLOYEE. Status='
+                       WS-FILE-STATUS
                    STOP RUN
                end-if
                display "Created new EMPLOYEE file."
            else if WS-FILE-STATUS not = '000000' then
-               display 'FATAL: Unable to open EMPLOYEE file. Status=' WS-FILE-STATUS
+               display 'FATAL: Unable to open EMPLOYEE file. Status='
+                   WS-FILE-STATUS
                STOP RUN
            else
       D        display 'Opened EMPLOYEE file.'
            end-if
     
+           PERFORM OPEN-GRADE-SCALE
+
+           PERFORM COUNT-EMPLOYEE-RECORDS
+           if WS-RESTART-TALLY = 0 then
+               MOVE WS-FILE-REC-COUNT TO WS-BEGIN-EMP-COUNT
+           end-if
+      *    on a restart WS-BEGIN-EMP-COUNT came from LOAD-CHECKPOINT -
+      *    Employee.dat already reflects every insert/delete the earlier
+      *    run committed, so re-measuring it here would double-count
+      *    that earlier work in RECONCILE-EMPLOYEE-COUNT
+
            OPEN INPUT UPDATES
            PERFORM READ-PROCEDURE UNTIL WS-EOF
            CLOSE UPDATES
 
+           PERFORM COUNT-EMPLOYEE-RECORDS
+           MOVE WS-FILE-REC-COUNT TO WS-END-EMP-COUNT
+
            CLOSE EMPLOYEE
+           CLOSE REJECTS-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE GRADE-SCALE
+           CLOSE AUDIT-TRAIL
 
            perform RUN-STATS-PROCEDURE
 
@@ -196,9 +387,10 @@
            MOVE WS-INSERT-COUNT TO TOTAL-INSERTS
            MOVE WS-UPDATE-COUNT TO TOTAL-UPDATES
            MOVE WS-DELETE-COUNT TO TOTAL-DELETES
-           ADD WS-INSERT-COUNT WS-UPDATE-COUNT WS-DELETE-COUNT 
+           MOVE WS-REJECT-COUNT TO TOTAL-REJECTS
+           ADD WS-INSERT-COUNT WS-UPDATE-COUNT WS-DELETE-COUNT
                GIVING TOTAL-RECS
-           Write Report-Record FROM Blank_record-Count  
+           Write Report-Record FROM Blank_record-Count
                AFTER ADVANCING 2 LINES.
            Write Report-Record FROM Inserted-Record-Count
                AFTER ADVANCING 1 LINE.
@@ -206,16 +398,100 @@
                AFTER ADVANCING 1 LINE.
            Write Report-Record FROM Deleted-Record-Count
                AFTER ADVANCING 1 LINE.
+           Write Report-Record FROM Rejected-Record-Count
+               AFTER ADVANCING 1 LINE.
            Write Report-Record FROM Final-Counts
                AFTER ADVANCING 1 LINE.
+           Write Report-Record FROM Control-Total-Line
+               AFTER ADVANCING 1 LINE.
+           Write Report-Record FROM Reconciliation-Line
+               AFTER ADVANCING 1 LINE.
            WRITE Report-Record FROM Report-Trailer
-               AFTER ADVANCING 1 LINE. 
+               AFTER ADVANCING 1 LINE.
        READ-PROCEDURE.
            add 1 to WS-REC-COUNT.
       *    display 'Reading Record - 'WS-REC-COUNT
            READ UPDATES
                AT END set WS-EOF to true
-               NOT AT END PERFORM PROCESS-UPDATE-REC
+               NOT AT END
+                   PERFORM PROCESS-UPDATE-REC
+                   if WS-REC-COUNT > WS-LAST-CHECKPOINT
+                       PERFORM WRITE-CHECKPOINT-RECORD
+                   end-if
+           END-READ.
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE WS-REC-COUNT    TO CKPT-LAST-REC-COUNT
+           MOVE WS-INSERT-COUNT TO CKPT-INSERT-COUNT
+           MOVE WS-UPDATE-COUNT TO CKPT-UPDATE-COUNT
+           MOVE WS-DELETE-COUNT TO CKPT-DELETE-COUNT
+           MOVE WS-ACTUAL-SALARY TO CKPT-ACTUAL-SALARY
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+           MOVE WS-BEGIN-EMP-COUNT TO CKPT-BEGIN-EMP-COUNT
+           WRITE CHECKPOINT-RECORD.
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-LAST-CHECKPOINT
+           MOVE 'N' TO WS-CKPT-EOF-SW
+           OPEN INPUT CHECKPOINT-FILE
+           if WS-CKPT-FILE-STATUS = '00' then
+               PERFORM READ-CHECKPOINT-PROCEDURE UNTIL WS-CKPT-EOF
+               CLOSE CHECKPOINT-FILE
+               display 'RESTART: resuming after record '
+                   WS-LAST-CHECKPOINT
+           else
+               display 'RESTART: no checkpoint found, starting fresh'
+           end-if.
+
+       READ-CHECKPOINT-PROCEDURE.
+           READ CHECKPOINT-FILE
+               AT END set WS-CKPT-EOF to true
+               NOT AT END
+                   MOVE CKPT-LAST-REC-COUNT TO WS-LAST-CHECKPOINT
+                   MOVE CKPT-INSERT-COUNT   TO WS-INSERT-COUNT
+                   MOVE CKPT-UPDATE-COUNT   TO WS-UPDATE-COUNT
+                   MOVE CKPT-DELETE-COUNT   TO WS-DELETE-COUNT
+                   MOVE CKPT-ACTUAL-SALARY  TO WS-ACTUAL-SALARY
+                   MOVE CKPT-REJECT-COUNT   TO WS-REJECT-COUNT
+                   MOVE CKPT-BEGIN-EMP-COUNT TO WS-BEGIN-EMP-COUNT
+           END-READ.
+
+       OPEN-GRADE-SCALE.
+           OPEN INPUT GRADE-SCALE
+           if WS-GS-FILE-STATUS = '35' then
+               OPEN OUTPUT GRADE-SCALE
+               PERFORM SEED-GRADE-SCALE
+                   VARYING WS-GRADE-IDX FROM 1 BY 1
+                   UNTIL WS-GRADE-IDX > 5
+               CLOSE GRADE-SCALE
+               OPEN INPUT GRADE-SCALE
+               display 'Created new GRADE-SCALE file.'
+           else if WS-GS-FILE-STATUS not = '00' then
+               display 'FATAL: Unable to open GRADE-SCALE file. Status='
+                   WS-GS-FILE-STATUS
+               STOP RUN
+           end-if.
+
+       SEED-GRADE-SCALE.
+           MOVE WS-SEED-GRADE-CODE(WS-GRADE-IDX)    TO GS-GRADE-CODE
+           MOVE WS-SEED-GRADE-MIN-SAL(WS-GRADE-IDX) TO GS-MIN-SALARY
+           MOVE WS-SEED-GRADE-MAX-SAL(WS-GRADE-IDX) TO GS-MAX-SALARY
+           WRITE GRADE-SCALE-RECORD.
+
+       COUNT-EMPLOYEE-RECORDS.
+           MOVE 0 TO WS-FILE-REC-COUNT
+           MOVE 'N' TO WS-COUNT-EOF-SW
+           MOVE LOW-VALUES TO EMPLOYEE-ID
+           START EMPLOYEE KEY IS NOT LESS THAN EMPLOYEE-ID
+               INVALID KEY
+                   set WS-COUNT-EOF to true
+           END-START
+           PERFORM COUNT-EMPLOYEE-PASS UNTIL WS-COUNT-EOF.
+
+       COUNT-EMPLOYEE-PASS.
+           READ EMPLOYEE NEXT RECORD
+               AT END set WS-COUNT-EOF to true
+               NOT AT END ADD 1 TO WS-FILE-REC-COUNT
            END-READ.
 
        GET-RECORD-TYPE.
@@ -235,85 +511,286 @@
                  set RT-HDR to true
                  exit paragraph
               end-if
+           else if HDR-CHK = 'CONTROL-TOT' then
+               set RT-CONTROL-TOTAL to true
+               exit paragraph
            else if UPD-OPERATION = 'I' then
                set RT-INSERT to true
                exit paragraph
+           else if UPD-OPERATION = 'U' then
+               set RT-UPDATE to true
+               exit paragraph
+           else if UPD-OPERATION = 'D' then
+               set RT-DELETE to true
+               exit paragraph
            else
                set RT-UNKNOWN to true
                exit paragraph
            end-if.
 
+       CAPTURE-CONTROL-TOTALS.
+           MOVE TRL-EXPECTED-INSERTS TO WS-EXPECTED-INSERTS
+           MOVE TRL-EXPECTED-SALARY  TO WS-EXPECTED-SALARY
+           MOVE 'Y' TO WS-CTL-TOTALS-SW.
+
+       VALIDATE-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE-8
+           if HDR-RUN-DATE not = WS-CURRENT-DATE-8 then
+               INSPECT WS-RUN-PARM TALLYING WS-OVERRIDE-TALLY
+                   FOR ALL 'OVERRIDE'
+               if WS-OVERRIDE-TALLY = 0 then
+                   display 'FATAL: BATCH RUN DATE ' HDR-RUN-DATE
+                       ' DOES NOT MATCH TODAY ' WS-CURRENT-DATE-8
+                   display '       pass OVERRIDE on the command line'
+                   display '       to force this batch through anyway'
+                   set WS-EOF to true
+               else
+                   display 'WARNING: RUN DATE MISMATCH OVERRIDDEN'
+                   display '  HEADER ' HDR-RUN-DATE
+                       ' TODAY ' WS-CURRENT-DATE-8
+               end-if
+           end-if.
+
        PROCESS-UPDATE-REC.
+      *    header and control-total records carry no update to apply,
+      *    so they are read and validated on every pass through the
+      *    file - only the actual insert/update/delete work below is
+      *    held back for records already applied before a checkpoint
            PERFORM GET-RECORD-TYPE.
+           if RT-HDR then
+               PERFORM VALIDATE-RUN-DATE
+           end-if.
            if WS-EOF or RT-HDR or RT-BLANK then
                exit paragraph
            end-if.
-                    
+
+           if RT-CONTROL-TOTAL then
+               PERFORM CAPTURE-CONTROL-TOTALS
+               exit paragraph
+           end-if.
+
+           if WS-REC-COUNT <= WS-LAST-CHECKPOINT then
+               exit paragraph
+           end-if.
+
       * process the update record
            if RT-INSERT then
                PERFORM PROCESS-INSERT
-           else 
-               display 'FATAL: UNKNOWN UPDATE OPERATION ' UPD-OPERATION 
-               display '       on record ' WS-REC-COUNT
-               display REC   
-               set WS-EOF to true
+           else if RT-UPDATE then
+               PERFORM PROCESS-UPDATE-EMP
+           else if RT-DELETE then
+               PERFORM PROCESS-DELETE-EMP
+           else
+               display 'REJECTED: UNKNOWN UPDATE OPERATION '
+                   UPD-OPERATION
+               display '          on record ' WS-REC-COUNT
+               MOVE 'UNOP' TO WS-REJECT-REASON-CODE
+               MOVE 'UNKNOWN UPDATE OPERATION' TO
+                   WS-REJECT-REASON-TEXT
+               PERFORM WRITE-REJECT-RECORD
            end-if.
    .
 
        PROCESS-INSERT.
+           PERFORM VALIDATE-INSERT-REC.
+           if WS-REC-INVALID then
+               DISPLAY 'REJECTED: VALIDATION FAILED FOR EMPLOYEE ID '
+                   UPD-EMPLOYEE-ID
+               PERFORM WRITE-REJECT-RECORD
+               exit paragraph
+           end-if
+
            MOVE UPD-EMPLOYEE-ID TO EMPLOYEE-ID
            MOVE UPD-EMPLOYEE-NAME TO EMPLOYEE-NAME
            MOVE UPD-EMPLOYEE-AGE TO EMPLOYEE-AGE
            MOVE UPD-EMPLOYEE-GRADE TO EMPLOYEE-GRADE
            MOVE UPD-EMPLOYEE-SALARY TO EMPLOYEE-SALARY
+           MOVE UPD-EMPLOYEE-DEPT TO EMPLOYEE-DEPT
+           MOVE UPD-EMPLOYEE-HIRE-DATE TO EMPLOYEE-HIRE-DATE
 
            WRITE EMPLOYEE-RECORD
                INVALID KEY
-                   DISPLAY 'FATAL: DUPLICATE EMPLOYEE ID ' UPD-EMPLOYEE-ID
-                   set WS-EOF to true
+                   DISPLAY 'REJECTED: DUPLICATE EMPLOYEE ID '
+                       UPD-EMPLOYEE-ID
+                   MOVE 'DUPI' TO WS-REJECT-REASON-CODE
+                   MOVE 'DUPLICATE EMPLOYEE ID ON INSERT' TO
+                       WS-REJECT-REASON-TEXT
+                   PERFORM WRITE-REJECT-RECORD
                    exit paragraph
                NOT INVALID KEY
                    DISPLAY 'Inserted Employee ID ' UPD-EMPLOYEE-ID
-                   exit paragraph
+                   MOVE 'I' TO WS-AUDIT-OPERATION
+                   MOVE SPACES TO WS-AUDIT-BEFORE
+                   MOVE EMPLOYEE-RECORD TO WS-AUDIT-AFTER
+                   PERFORM WRITE-AUDIT-RECORD
+                   ADD UPD-EMPLOYEE-SALARY TO WS-ACTUAL-SALARY
            END-WRITE.
            ADD 1 TO WS-INSERT-COUNT.
 
-       DISPLAY-PROCEDURE.
-      *     display 'display rec - 'WS-REC-COUNT.
+       VALIDATE-INSERT-REC.
+           SET WS-REC-VALID TO TRUE
 
-           if HDR-CHK = 'EMPLOYEE-ID' then
-      *        display 'Header Record...'
-              if hdr-found then
-                 set WS-EOF to true
-                 display "FATAL: DUPLICATE HEADER RECORD."
-                 exit paragraph
-              end-if
-              set hdr-found to true
-              exit paragraph
-           else if HDR = space or hdr = low-value then
-      *        display 'empty record...'
-              add 1 to WS-BLANK-COUNT
-              exit paragraph
-           else
-              if hdr-not-found then
-                set WS-EOF to true
-                display 'FATAL: Header Record Missing.'
-                exit section
-              end-if
+           if UPD-EMPLOYEE-AGE < WS-MIN-WORKING-AGE or
+              UPD-EMPLOYEE-AGE > WS-MAX-WORKING-AGE then
+               SET WS-REC-INVALID TO TRUE
+               MOVE 'AGER' TO WS-REJECT-REASON-CODE
+               MOVE 'EMPLOYEE AGE OUT OF RANGE' TO
+                   WS-REJECT-REASON-TEXT
+               exit paragraph
+           end-if
 
-               DISPLAY 'EMPLOYEE ID IS     : ' UPD-EMPLOYEE-ID
-               DISPLAY 'EMPLOYEE NAME IS   : ' UPD-EMPLOYEE-NAME
-               DISPLAY 'EMPLOYEE AGE is    : ' UPD-EMPLOYEE-AGE
-               DISPLAY 'EMPLOYEE GRADE is  : ' UPD-EMPLOYEE-GRADE
-               DISPLAY 'EMPLOYEE SALARY IS : Â£' UPD-EMPLOYEE-SALARY
+           MOVE UPD-EMPLOYEE-GRADE TO GS-GRADE-CODE
+           READ GRADE-SCALE
+               INVALID KEY
+                   SET WS-REC-INVALID TO TRUE
+                   MOVE 'GRDI' TO WS-REJECT-REASON-CODE
+                   MOVE 'INVALID EMPLOYEE GRADE CODE' TO
+                       WS-REJECT-REASON-TEXT
+                   exit paragraph
+           END-READ
 
-               DISPLAY '-------------------------------------'
+           if UPD-EMPLOYEE-SALARY < GS-MIN-SALARY or
+              UPD-EMPLOYEE-SALARY > GS-MAX-SALARY then
+               SET WS-REC-INVALID TO TRUE
+               MOVE 'SALB' TO WS-REJECT-REASON-CODE
+               MOVE 'SALARY OUTSIDE GRADE BAND' TO
+                   WS-REJECT-REASON-TEXT
+               exit paragraph
            end-if.
 
+       PROCESS-UPDATE-EMP.
+           MOVE UPD-EMPLOYEE-ID TO EMPLOYEE-ID
+           READ EMPLOYEE
+               INVALID KEY
+                   DISPLAY 'REJECTED: EMPLOYEE ID NOT FOUND FOR UPDATE '
+                       UPD-EMPLOYEE-ID
+                   MOVE 'UNFU' TO WS-REJECT-REASON-CODE
+                   MOVE 'EMPLOYEE ID NOT FOUND FOR UPDATE' TO
+                       WS-REJECT-REASON-TEXT
+                   PERFORM WRITE-REJECT-RECORD
+                   exit paragraph
+           END-READ.
+
+           MOVE EMPLOYEE-RECORD TO WS-AUDIT-BEFORE
+
+           PERFORM VALIDATE-INSERT-REC.
+           if WS-REC-INVALID then
+               DISPLAY 'REJECTED: VALIDATION FAILED FOR EMPLOYEE ID '
+                   UPD-EMPLOYEE-ID
+               PERFORM WRITE-REJECT-RECORD
+               exit paragraph
+           end-if
+
+           MOVE UPD-EMPLOYEE-NAME TO EMPLOYEE-NAME
+           MOVE UPD-EMPLOYEE-AGE TO EMPLOYEE-AGE
+           MOVE UPD-EMPLOYEE-GRADE TO EMPLOYEE-GRADE
+           MOVE UPD-EMPLOYEE-SALARY TO EMPLOYEE-SALARY
+           MOVE UPD-EMPLOYEE-DEPT TO EMPLOYEE-DEPT
+           MOVE UPD-EMPLOYEE-HIRE-DATE TO EMPLOYEE-HIRE-DATE
+
+           REWRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   DISPLAY 'REJECTED: UNABLE TO REWRITE EMPLOYEE ID '
+                       UPD-EMPLOYEE-ID
+                   MOVE 'RWRF' TO WS-REJECT-REASON-CODE
+                   MOVE 'UNABLE TO REWRITE EMPLOYEE RECORD' TO
+                       WS-REJECT-REASON-TEXT
+                   PERFORM WRITE-REJECT-RECORD
+                   exit paragraph
+               NOT INVALID KEY
+                   DISPLAY 'Updated Employee ID ' UPD-EMPLOYEE-ID
+                   MOVE 'U' TO WS-AUDIT-OPERATION
+                   MOVE EMPLOYEE-RECORD TO WS-AUDIT-AFTER
+                   PERFORM WRITE-AUDIT-RECORD
+           END-REWRITE.
+           ADD 1 TO WS-UPDATE-COUNT.
+
+       PROCESS-DELETE-EMP.
+           MOVE UPD-EMPLOYEE-ID TO EMPLOYEE-ID
+           READ EMPLOYEE
+               INVALID KEY
+                   DISPLAY 'REJECTED: EMPLOYEE ID NOT FOUND FOR DELETE '
+                       UPD-EMPLOYEE-ID
+                   MOVE 'UNFD' TO WS-REJECT-REASON-CODE
+                   MOVE 'EMPLOYEE ID NOT FOUND FOR DELETE' TO
+                       WS-REJECT-REASON-TEXT
+                   PERFORM WRITE-REJECT-RECORD
+                   exit paragraph
+           END-READ.
+
+           MOVE EMPLOYEE-RECORD TO WS-AUDIT-BEFORE
+
+           DELETE EMPLOYEE RECORD
+               INVALID KEY
+                   DISPLAY 'REJECTED: UNABLE TO DELETE EMPLOYEE ID '
+                       UPD-EMPLOYEE-ID
+                   MOVE 'DELF' TO WS-REJECT-REASON-CODE
+                   MOVE 'UNABLE TO DELETE EMPLOYEE RECORD' TO
+                       WS-REJECT-REASON-TEXT
+                   PERFORM WRITE-REJECT-RECORD
+                   exit paragraph
+               NOT INVALID KEY
+                   DISPLAY 'Deleted Employee ID ' UPD-EMPLOYEE-ID
+                   MOVE 'D' TO WS-AUDIT-OPERATION
+                   MOVE SPACES TO WS-AUDIT-AFTER
+                   PERFORM WRITE-AUDIT-RECORD
+           END-DELETE.
+           ADD 1 TO WS-DELETE-COUNT.
+
+       WRITE-REJECT-RECORD.
+           MOVE REC TO REJ-ORIGINAL-IMAGE
+           MOVE WS-REJECT-REASON-CODE TO REJ-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO REJ-REASON-TEXT
+           WRITE REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+
+       WRITE-AUDIT-RECORD.
+           MOVE WS-AUDIT-OPERATION TO AUD-OPERATION
+           MOVE UPD-EMPLOYEE-ID    TO AUD-EMPLOYEE-ID
+           MOVE WS-AUDIT-BEFORE    TO AUD-BEFORE-IMAGE
+           MOVE WS-AUDIT-AFTER     TO AUD-AFTER-IMAGE
+           MOVE WS-FORMATTED-DATE-TIME TO AUD-RUN-TIMESTAMP
+           WRITE AUDIT-RECORD.
+
        RUN-STATS-PROCEDURE.
            move WS-REC-COUNT to WS-REC-COUNT-D
            DISPLAY 'Processed ' WS-REC-COUNT-D ' records'
            if WS-BLANK-COUNT greater than 0 then
                move WS-BLANK-COUNT to WS-BLANK-COUNT-D
                display '  including ' WS-BLANK-COUNT-D ' blank records'
-           end-if
\ No newline at end of file
+           end-if
+
+           if WS-CTL-TOTALS-PRESENT then
+               if WS-INSERT-COUNT = WS-EXPECTED-INSERTS and
+                  WS-ACTUAL-SALARY = WS-EXPECTED-SALARY then
+                   MOVE 'BALANCED' TO CTL-RESULT
+                   DISPLAY 'CONTROL TOTALS BALANCED'
+               else
+                   MOVE 'OUT OF BALANCE' TO CTL-RESULT
+                   DISPLAY 'CONTROL TOTALS OUT OF BALANCE - INSERTS EXP'
+                       WS-EXPECTED-INSERTS ' ACT ' WS-INSERT-COUNT
+                   DISPLAY '  SALARY EXP ' WS-EXPECTED-SALARY
+                       ' ACT ' WS-ACTUAL-SALARY
+               end-if
+           else
+               MOVE 'NOT SUPPLIED' TO CTL-RESULT
+           end-if
+
+           PERFORM RECONCILE-EMPLOYEE-COUNT.
+
+       RECONCILE-EMPLOYEE-COUNT.
+           ADD WS-BEGIN-EMP-COUNT WS-INSERT-COUNT
+               GIVING WS-EXPECTED-END-COUNT
+           SUBTRACT WS-DELETE-COUNT FROM WS-EXPECTED-END-COUNT
+
+           if WS-END-EMP-COUNT = WS-EXPECTED-END-COUNT then
+               MOVE 'BALANCED' TO RECON-RESULT
+               DISPLAY 'EMPLOYEE FILE RECONCILED - BEGIN '
+                   WS-BEGIN-EMP-COUNT ' END ' WS-END-EMP-COUNT
+           else
+               MOVE 'OUT OF BALANCE' TO RECON-RESULT
+               DISPLAY 'EMPLOYEE FILE OUT OF BALANCE - BEGIN '
+                   WS-BEGIN-EMP-COUNT ' EXPECTED END '
+                   WS-EXPECTED-END-COUNT ' ACTUAL END '
+                   WS-END-EMP-COUNT
+           end-if.
