@@ -0,0 +1,22 @@
+       FD CHECKPOINT-FILE
+      *    these are all defaults or ignored
+           is external
+           record contains 34 characters
+           block contains 1 records
+           label records are standard.
+           01 CHECKPOINT-RECORD.
+               05 CKPT-LAST-REC-COUNT PIC 9(4).
+      *         running totals as of this checkpoint, carried so a
+      *         restarted run's control totals and record-count
+      *         reconciliation cover the whole batch, not just the
+      *         records applied since the restart
+               05 CKPT-INSERT-COUNT   PIC 9(4).
+               05 CKPT-UPDATE-COUNT   PIC 9(4).
+               05 CKPT-DELETE-COUNT   PIC 9(4).
+               05 CKPT-ACTUAL-SALARY  PIC 9(7)V99.
+               05 CKPT-REJECT-COUNT   PIC 9(4).
+      *         the employee-count the batch started with - fixed for
+      *         the life of the batch, so a restart must recover this
+      *         rather than re-measure Employee.dat (which by then
+      *         already reflects whatever the earlier run applied)
+               05 CKPT-BEGIN-EMP-COUNT PIC 9(5).
