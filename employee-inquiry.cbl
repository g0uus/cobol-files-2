@@ -0,0 +1,384 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-INQUIRY.
+       author. Graham Hanson.
+       installation. My Laptop.
+       date-written. 09/08/2026.
+       date-compiled.
+       security. None.
+
+
+       ENVIRONMENT DIVISION.
+       configuration section.
+       source-computer. GrahamLap-01 with debugging mode.
+       object-computer. GrahamLap-01.
+       special-names.
+       decimal-point is comma.
+
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT EMPLOYEE
+           ASSIGN TO './Employee.dat'
+           ORGANIZATION IS INDEXED
+      *    dynamic access lets this FD support both the keyed random
+      *    read/rewrite/delete by ID below and a sequential sweep by
+      *    name for the name lookup
+           access mode is dynamic
+           RECORD KEY IS EMPLOYEE-ID    *> primary key
+           ALTERNATE RECORD KEY IS EMPLOYEE-NAME WITH DUPLICATES
+           file status is WS-FS-PRIMARY WS-FS-SECONDARY.
+       SELECT GRADE-SCALE
+           ASSIGN TO './Grade-Scale.dat'
+           ORGANIZATION IS INDEXED
+           access mode is random
+           RECORD KEY IS GS-GRADE-CODE
+           file status is WS-GS-FILE-STATUS.
+       SELECT AUDIT-TRAIL
+           ASSIGN TO './Audit-Trail.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           access mode is sequential
+           file status is WS-AUD-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Bring in the file definitions
+       copy employee-rec.
+       copy grade-rec.
+       copy audit-rec.
+
+       WORKING-STORAGE SECTION.
+
+           01 filler.
+             10 WS-CONTINUE-SW pic x(1) value 'Y'.
+                88 WS-CONTINUE value 'Y'.
+                88 WS-QUIT     value 'N'.
+
+           01 filler.
+             10 WS-FOUND-SW pic x(1) value 'N'.
+                88 WS-RECORD-FOUND value 'Y'.
+                88 WS-RECORD-NOT-FOUND value 'N'.
+
+           01 filler.
+             10 WS-NAME-EOF-SW pic x(1) value 'N'.
+                88 WS-NAME-EOF value 'Y'.
+
+           01 filler.
+             10 WS-GS-OPEN-SW pic x(1) value 'N'.
+                88 WS-GS-OPEN value 'Y'.
+
+           77 WS-NAME-MATCH-COUNT pic 9(3) comp sync value 0.
+
+           77 WS-CHOICE        pic x(1).
+           77 WS-CONFIRM       pic x(1).
+           77 WS-INPUT-ID      pic 9(3).
+           77 WS-INPUT-NAME    pic x(6).
+           77 WS-INPUT-AGE     pic 9(2).
+           77 WS-INPUT-GRADE   pic x(1).
+           77 WS-INPUT-SALARY  pic 9(5)v99.
+           77 WS-INPUT-DEPT    pic x(4).
+           77 WS-INPUT-HIRE-DT pic 9(8).
+
+      *      edited picture for the console salary display - the comma
+      *      is the decimal point here since DECIMAL-POINT IS COMMA
+           77 WS-DISPLAY-SALARY pic Z(4)9,99 .
+
+           77 WS-MIN-WORKING-AGE pic 9(2) value 16.
+           77 WS-MAX-WORKING-AGE pic 9(2) value 70.
+
+           01 filler.
+             10 filler pic x(1) value 'Y'.
+                88 WS-REC-VALID value 'Y'.
+                88 WS-REC-INVALID value 'N'.
+
+           01 WS-REJECT-REASON-TEXT pic x(30) value spaces.
+
+           01 WS-FILE-STATUS.
+      *         extended (6-digit) file status - primary + secondary
+               05 WS-FS-PRIMARY   pic x(2) value spaces.
+               05 WS-FS-SECONDARY pic x(4) value spaces.
+           77 WS-GS-FILE-STATUS pic xx value spaces.
+           77 WS-AUD-FILE-STATUS pic xx value spaces.
+
+      *      audit record staging area, same approach EMPLOYEE-DATA
+      *      uses before WRITE-AUDIT-RECORD
+           01 filler.
+               05 WS-AUDIT-OPERATION pic x(1) value space.
+               05 WS-AUDIT-BEFORE    pic x(31) value spaces.
+               05 WS-AUDIT-AFTER     pic x(31) value spaces.
+
+           01 WS-TEMP-DT.
+               05 WS-TEMP-DATE-TIME.
+                   10 WS-TEMP-DATE.
+                      15 WS-TEMP-YEAR  PIC  9(4).
+                      15 WS-TEMP-MONTH PIC  9(2).
+                      15 WS-TEMP-DAY   PIC  9(2).
+                   10 WS-TEMP-TIME.
+                      15 WS-TEMP-HOUR  PIC  9(2).
+                      15 WS-TEMP-MIN   PIC  9(2).
+                      15 WS-TEMP-SEC   PIC  9(2).
+                      15 WS-TEMP-MS    PIC  9(2).
+                   10 WS-DIFF-GMT      PIC S9(4).
+
+           01 WS-FORMATTED-DT.
+               05 WS-FORMATTED-DATE-TIME.
+                   15 WS-FORMATTED-YEAR  PIC  9(4).
+                   15 FILLER             PIC X VALUE '-'.
+                   15 WS-FORMATTED-MONTH PIC  9(2).
+                   15 FILLER             PIC X VALUE '-'.
+                   15 WS-FORMATTED-DAY   PIC  9(2).
+                   15 FILLER             PIC X VALUE ' '.
+                   15 WS-FORMATTED-HOUR  PIC  9(2).
+                   15 FILLER             PIC X VALUE ':'.
+                   15 WS-FORMATTED-MIN   PIC  9(2).
+                   15 FILLER             PIC X VALUE ':'.
+                   15 WS-FORMATTED-SEC   PIC  9(2).
+
+       PROCEDURE DIVISION.
+      *> cobol-lint CL002 main-procedure
+       MAIN-PROCEDURE.
+           OPEN i-o EMPLOYEE
+           if WS-FILE-STATUS not = '000000' then
+               display 'FATAL: Unable to open EMPLOYEE file. Status='
+                   WS-FILE-STATUS
+               STOP RUN
+           end-if
+
+           OPEN INPUT GRADE-SCALE
+           if WS-GS-FILE-STATUS not = '00' then
+               display 'WARNING: GRADE-SCALE file unavailable - '
+               display '         grade/salary checks will be skipped.'
+           else
+               set WS-GS-OPEN to true
+           end-if
+
+           OPEN EXTEND AUDIT-TRAIL
+           if WS-AUD-FILE-STATUS not = '00' then
+               display 'FATAL: Unable to open AUDIT-TRAIL. Status='
+                   WS-AUD-FILE-STATUS
+               STOP RUN
+           end-if
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TEMP-DATE-TIME
+           MOVE WS-TEMP-YEAR  TO WS-FORMATTED-YEAR
+           MOVE WS-TEMP-MONTH TO WS-FORMATTED-MONTH
+           MOVE WS-TEMP-DAY   TO WS-FORMATTED-DAY
+           MOVE WS-TEMP-HOUR  TO WS-FORMATTED-HOUR
+           MOVE WS-TEMP-MIN   TO WS-FORMATTED-MIN
+           MOVE WS-TEMP-SEC   TO WS-FORMATTED-SEC
+
+           PERFORM MENU-PROCEDURE UNTIL WS-QUIT
+
+           CLOSE EMPLOYEE
+           if WS-GS-OPEN then
+               CLOSE GRADE-SCALE
+           end-if
+           CLOSE AUDIT-TRAIL
+
+           STOP RUN.
+
+       MENU-PROCEDURE.
+           DISPLAY ' '
+           DISPLAY '-------------------------------------'
+           DISPLAY 'EMPLOYEE INQUIRY/MAINTENANCE'
+           DISPLAY '  (V)IEW    - look up an employee by ID'
+           DISPLAY '  (N)AME    - look up an employee by name'
+           DISPLAY '  (U)PDATE  - amend an employee'
+           DISPLAY '  (D)ELETE  - remove an employee'
+           DISPLAY '  (Q)UIT    - end this program'
+           DISPLAY 'Enter choice: ' WITH NO ADVANCING
+           ACCEPT WS-CHOICE
+
+           if WS-CHOICE = 'V' or WS-CHOICE = 'v' then
+               PERFORM VIEW-PROCEDURE
+           else if WS-CHOICE = 'N' or WS-CHOICE = 'n' then
+               PERFORM FIND-BY-NAME
+           else if WS-CHOICE = 'U' or WS-CHOICE = 'u' then
+               PERFORM UPDATE-PROCEDURE
+           else if WS-CHOICE = 'D' or WS-CHOICE = 'd' then
+               PERFORM DELETE-PROCEDURE
+           else if WS-CHOICE = 'Q' or WS-CHOICE = 'q' then
+               set WS-QUIT to true
+           else
+               DISPLAY 'Unrecognised choice - try again.'
+           end-if.
+
+       PROMPT-FOR-ID.
+           DISPLAY 'Enter Employee ID: ' WITH NO ADVANCING
+           ACCEPT WS-INPUT-ID
+           MOVE WS-INPUT-ID TO EMPLOYEE-ID
+           READ EMPLOYEE
+               INVALID KEY
+                   set WS-RECORD-NOT-FOUND to true
+                   DISPLAY 'REJECTED: EMPLOYEE ID NOT FOUND '
+                       WS-INPUT-ID
+               NOT INVALID KEY
+                   set WS-RECORD-FOUND to true
+           END-READ.
+
+       DISPLAY-EMPLOYEE-RECORD.
+           MOVE EMPLOYEE-SALARY TO WS-DISPLAY-SALARY
+           DISPLAY 'EMPLOYEE ID     : ' EMPLOYEE-ID
+           DISPLAY 'EMPLOYEE NAME   : ' EMPLOYEE-NAME
+           DISPLAY 'EMPLOYEE AGE    : ' EMPLOYEE-AGE
+           DISPLAY 'EMPLOYEE GRADE  : ' EMPLOYEE-GRADE
+           DISPLAY 'EMPLOYEE SALARY : GBP ' WS-DISPLAY-SALARY
+           DISPLAY 'EMPLOYEE DEPT   : ' EMPLOYEE-DEPT
+           DISPLAY 'EMPLOYEE HIRED  : ' EMPLOYEE-HIRE-DATE.
+
+       VIEW-PROCEDURE.
+           PERFORM PROMPT-FOR-ID
+           if WS-RECORD-FOUND then
+               PERFORM DISPLAY-EMPLOYEE-RECORD
+           end-if.
+
+       FIND-BY-NAME.
+           DISPLAY 'Enter Employee Name (6 chars): ' WITH NO ADVANCING
+           ACCEPT WS-INPUT-NAME
+           MOVE WS-INPUT-NAME TO EMPLOYEE-NAME
+           MOVE 0 TO WS-NAME-MATCH-COUNT
+           MOVE 'N' TO WS-NAME-EOF-SW
+
+      *    the alternate key allows duplicates, so a single keyed READ
+      *    would only ever surface one of several same-named employees
+      *    - START plus a sequential sweep picks up every match
+           START EMPLOYEE KEY IS NOT LESS THAN EMPLOYEE-NAME
+               INVALID KEY
+                   set WS-NAME-EOF to true
+           END-START
+
+           PERFORM FIND-BY-NAME-PASS UNTIL WS-NAME-EOF
+
+           if WS-NAME-MATCH-COUNT = 0 then
+               DISPLAY 'REJECTED: NO EMPLOYEE FOUND WITH NAME '
+                   WS-INPUT-NAME
+           end-if.
+
+       FIND-BY-NAME-PASS.
+           READ EMPLOYEE NEXT RECORD
+               AT END set WS-NAME-EOF to true
+               NOT AT END
+                   if EMPLOYEE-NAME = WS-INPUT-NAME
+                       ADD 1 TO WS-NAME-MATCH-COUNT
+                       PERFORM DISPLAY-EMPLOYEE-RECORD
+                   else
+                       set WS-NAME-EOF to true
+                   end-if
+           END-READ.
+
+       VALIDATE-MAINT-REC.
+           SET WS-REC-VALID TO TRUE
+
+           if WS-INPUT-AGE < WS-MIN-WORKING-AGE or
+              WS-INPUT-AGE > WS-MAX-WORKING-AGE then
+               SET WS-REC-INVALID TO TRUE
+               MOVE 'EMPLOYEE AGE OUT OF RANGE' TO
+                   WS-REJECT-REASON-TEXT
+               exit paragraph
+           end-if
+
+           if WS-GS-FILE-STATUS not = '00' then
+               exit paragraph
+           end-if
+
+           MOVE WS-INPUT-GRADE TO GS-GRADE-CODE
+           READ GRADE-SCALE
+               INVALID KEY
+                   SET WS-REC-INVALID TO TRUE
+                   MOVE 'INVALID EMPLOYEE GRADE CODE' TO
+                       WS-REJECT-REASON-TEXT
+                   exit paragraph
+           END-READ
+
+           if WS-INPUT-SALARY < GS-MIN-SALARY or
+              WS-INPUT-SALARY > GS-MAX-SALARY then
+               SET WS-REC-INVALID TO TRUE
+               MOVE 'SALARY OUTSIDE GRADE BAND' TO
+                   WS-REJECT-REASON-TEXT
+               exit paragraph
+           end-if.
+
+       UPDATE-PROCEDURE.
+           PERFORM PROMPT-FOR-ID
+           if WS-RECORD-NOT-FOUND then
+               exit paragraph
+           end-if
+
+           PERFORM DISPLAY-EMPLOYEE-RECORD
+
+           DISPLAY 'Enter new name (6 chars): ' WITH NO ADVANCING
+           ACCEPT WS-INPUT-NAME
+           DISPLAY 'Enter new age: ' WITH NO ADVANCING
+           ACCEPT WS-INPUT-AGE
+           DISPLAY 'Enter new grade: ' WITH NO ADVANCING
+           ACCEPT WS-INPUT-GRADE
+           DISPLAY 'Enter new salary (pounds and pence): '
+               WITH NO ADVANCING
+           ACCEPT WS-INPUT-SALARY
+           DISPLAY 'Enter new department: ' WITH NO ADVANCING
+           ACCEPT WS-INPUT-DEPT
+           DISPLAY 'Enter new hire date (CCYYMMDD): '
+               WITH NO ADVANCING
+           ACCEPT WS-INPUT-HIRE-DT
+
+           PERFORM VALIDATE-MAINT-REC
+           if WS-REC-INVALID then
+               DISPLAY 'REJECTED: ' WS-REJECT-REASON-TEXT
+               exit paragraph
+           end-if
+
+           MOVE EMPLOYEE-RECORD TO WS-AUDIT-BEFORE
+
+           MOVE WS-INPUT-NAME    TO EMPLOYEE-NAME
+           MOVE WS-INPUT-AGE     TO EMPLOYEE-AGE
+           MOVE WS-INPUT-GRADE   TO EMPLOYEE-GRADE
+           MOVE WS-INPUT-SALARY  TO EMPLOYEE-SALARY
+           MOVE WS-INPUT-DEPT    TO EMPLOYEE-DEPT
+           MOVE WS-INPUT-HIRE-DT TO EMPLOYEE-HIRE-DATE
+
+           REWRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   DISPLAY 'REJECTED: UNABLE TO REWRITE EMPLOYEE ID '
+                       WS-INPUT-ID
+               NOT INVALID KEY
+                   DISPLAY 'Updated Employee ID ' WS-INPUT-ID
+                   MOVE 'U' TO WS-AUDIT-OPERATION
+                   MOVE EMPLOYEE-RECORD TO WS-AUDIT-AFTER
+                   PERFORM WRITE-AUDIT-RECORD
+           END-REWRITE.
+
+       DELETE-PROCEDURE.
+           PERFORM PROMPT-FOR-ID
+           if WS-RECORD-NOT-FOUND then
+               exit paragraph
+           end-if
+
+           PERFORM DISPLAY-EMPLOYEE-RECORD
+
+           DISPLAY 'Delete this employee - are you sure? (Y/N): '
+               WITH NO ADVANCING
+           ACCEPT WS-CONFIRM
+           if WS-CONFIRM not = 'Y' and WS-CONFIRM not = 'y' then
+               DISPLAY 'Delete cancelled.'
+               exit paragraph
+           end-if
+
+           MOVE EMPLOYEE-RECORD TO WS-AUDIT-BEFORE
+
+           DELETE EMPLOYEE RECORD
+               INVALID KEY
+                   DISPLAY 'REJECTED: UNABLE TO DELETE EMPLOYEE ID '
+                       WS-INPUT-ID
+               NOT INVALID KEY
+                   DISPLAY 'Deleted Employee ID ' WS-INPUT-ID
+                   MOVE 'D' TO WS-AUDIT-OPERATION
+                   MOVE SPACES TO WS-AUDIT-AFTER
+                   PERFORM WRITE-AUDIT-RECORD
+           END-DELETE.
+
+       WRITE-AUDIT-RECORD.
+           MOVE WS-AUDIT-OPERATION     TO AUD-OPERATION
+           MOVE EMPLOYEE-ID            TO AUD-EMPLOYEE-ID
+           MOVE WS-AUDIT-BEFORE        TO AUD-BEFORE-IMAGE
+           MOVE WS-AUDIT-AFTER         TO AUD-AFTER-IMAGE
+           MOVE WS-FORMATTED-DATE-TIME TO AUD-RUN-TIMESTAMP
+           WRITE AUDIT-RECORD.
