@@ -6,9 +6,14 @@
            label records are standard.
       *    Recording mode is not supported by gcobol
       *    RECORDING MODE IS V.
-           01 EMPLOYEE-RECORD. 
+           01 EMPLOYEE-RECORD.
                05 EMPLOYEE-ID PIC 9(3).
                05 EMPLOYEE-NAME PIC X(6).
                05 EMPLOYEE-AGE PIC 9(2).
                05 EMPLOYEE-GRADE PIC X(1).
-               05 EMPLOYEE-SALARY PIC 9(5).
\ No newline at end of file
+      *         pounds and pence
+               05 EMPLOYEE-SALARY PIC 9(5)V99.
+      *         department employee sits in, e.g. 'ACCT', 'SALE'
+               05 EMPLOYEE-DEPT PIC X(4).
+      *         date employee started, CCYYMMDD
+               05 EMPLOYEE-HIRE-DATE PIC 9(8).
