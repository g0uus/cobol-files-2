@@ -0,0 +1,12 @@
+       FD GRADE-SCALE
+      *    these are all defaults or ignored
+           is external
+           record contains 11 characters
+           block contains 1 records
+           label records are standard.
+      *    Recording mode is not supported by gcobol
+      *    RECORDING MODE IS V.
+           01 GRADE-SCALE-RECORD.
+               05 GS-GRADE-CODE   PIC X(1).
+               05 GS-MIN-SALARY   PIC 9(5).
+               05 GS-MAX-SALARY   PIC 9(5).
