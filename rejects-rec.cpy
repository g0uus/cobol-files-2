@@ -0,0 +1,12 @@
+       FD REJECTS-FILE
+      *    these are all defaults or ignored
+           is external
+           record contains 105 characters
+           block contains 1 records
+           label records are standard.
+           01 REJECT-RECORD.
+               05 REJ-ORIGINAL-IMAGE PIC X(65).
+               05 FILLER PIC X(1).
+               05 REJ-REASON-CODE PIC X(4).
+               05 FILLER PIC X(1).
+               05 REJ-REASON-TEXT PIC X(34).
