@@ -0,0 +1,284 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-LISTING.
+       author. Graham Hanson.
+       installation. My Laptop.
+       date-written. 09/08/2026.
+       date-compiled.
+       security. None.
+
+
+       ENVIRONMENT DIVISION.
+       configuration section.
+       source-computer. GrahamLap-01 with debugging mode.
+       object-computer. GrahamLap-01.
+       special-names.
+       decimal-point is comma.
+
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT EMPLOYEE
+           ASSIGN TO './Employee.dat'
+           ORGANIZATION IS INDEXED
+           access mode is sequential
+           RECORD KEY IS EMPLOYEE-ID    *> primary key
+           ALTERNATE RECORD KEY IS EMPLOYEE-NAME WITH DUPLICATES
+           file status is WS-FS-PRIMARY WS-FS-SECONDARY.
+       SELECT GRADE-SCALE
+           ASSIGN TO './Grade-Scale.dat'
+           ORGANIZATION IS INDEXED
+           access mode is sequential
+           RECORD KEY IS GS-GRADE-CODE
+           file status is WS-GS-FILE-STATUS.
+       select Report-File
+           assign to print
+           organization is line sequential.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Bring in the file definitions
+       copy employee-rec.
+       copy grade-rec.
+
+       FD Report-File
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+           01 Report-Record PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           01 filler.
+             10 filler PIC X(1) VALUE 'N'.
+                88 WS-EOF VALUE 'T'.
+
+           01 Listing-Page-Header.
+                05  FILLER         PIC X(24) VALUE
+                                       'EMPLOYEE MASTER LISTING'.
+                05  FILLER         PIC X(10) VALUE SPACES.
+                05  FILLER         PIC X(6)  VALUE 'PAGE: '.
+                05  LH-PAGE        PIC Z9.
+                05  FILLER         PIC X(38) VALUE SPACES.
+
+           01 Listing-Column-Header.
+                05  FILLER         PIC X(80) VALUE
+                    'ID   NAME    AGE  GR  SALARY   DEPT  HIRED'.
+
+           01 Listing-Detail.
+                05  FILLER         PIC X(2)  VALUE SPACES.
+                05  LD-ID          PIC ZZ9.
+                05  FILLER         PIC X(3)  VALUE SPACES.
+                05  LD-NAME        PIC X(6).
+                05  FILLER         PIC X(4)  VALUE SPACES.
+                05  LD-AGE         PIC Z9.
+                05  FILLER         PIC X(3)  VALUE SPACES.
+                05  LD-GRADE       PIC X(1).
+                05  FILLER         PIC X(3)  VALUE SPACES.
+                05  LD-SALARY      PIC Z(4)9,99.
+                05  FILLER         PIC X(3)  VALUE SPACES.
+                05  LD-DEPT        PIC X(4).
+                05  FILLER         PIC X(2)  VALUE SPACES.
+                05  LD-HIRE-DATE   PIC 9(8).
+                05  FILLER         PIC X(24) VALUE SPACES.
+
+           01 Listing-Trailer.
+                05 EOR.
+                   10  FILLER         PIC X(20) VALUE SPACES.
+                   10  FILLER         PIC X(24) VALUE
+                                          'END OF LISTING'.
+                   10  FILLER         PIC X(20) VALUE SPACES.
+               05 Listed-Count.
+                   10  FILLER         PIC X(20) VALUE SPACES.
+                   10  FILLER         PIC X(24) VALUE
+                                          'TOTAL EMPLOYEES LISTED: '.
+                   10  LT-COUNT       PIC Z(5)9.
+                   10  FILLER         PIC X(20) VALUE SPACES.
+               05 Salary-Total.
+                   10  FILLER         PIC X(20) VALUE SPACES.
+                   10  FILLER         PIC X(24) VALUE
+                                          'GRAND TOTAL SALARY:    '.
+                   10  LT-TOTAL-SALARY PIC Z(6)9,99.
+                   10  FILLER         PIC X(20) VALUE SPACES.
+               05 Page-Total.
+                   10  FILLER         PIC X(20) VALUE SPACES.
+                   10  FILLER         PIC X(24) VALUE
+                                          'TOTAL PAGES:            '.
+                   10  LT-PAGES       PIC Z9.
+                   10  FILLER         PIC X(20) VALUE SPACES.
+
+           01 Grade-Summary-Header.
+                05  FILLER         PIC X(80) VALUE
+                    'SALARY SUMMARY BY GRADE'.
+
+           01 Grade-Summary-Column-Header.
+                05  FILLER         PIC X(80) VALUE
+                    'GR    HEADCOUNT    TOTAL SALARY'.
+
+           01 Grade-Summary-Detail.
+                05  FILLER         PIC X(2)  VALUE SPACES.
+                05  GSD-GRADE      PIC X(1).
+                05  FILLER         PIC X(5)  VALUE SPACES.
+                05  GSD-COUNT      PIC Z(4)9.
+                05  FILLER         PIC X(4)  VALUE SPACES.
+                05  GSD-SALARY     PIC Z(6)9,99.
+                05  FILLER         PIC X(53) VALUE SPACES.
+
+      *      grade codes read from Grade-Scale.dat at startup, so the
+      *      summary covers whatever grades are actually on file rather
+      *      than a fixed A-E table
+           77 WS-GS-ENTRY-COUNT pic 9(2) comp sync value 0.
+
+           01 WS-GRADE-SUMMARY-COUNTERS.
+               05 WS-GS-ENTRY occurs 1 to 20 times
+                   depending on WS-GS-ENTRY-COUNT.
+                   10 WS-GS-CODE   pic x(1).
+                   10 WS-GS-COUNT  pic 9(4) comp sync value 0.
+                   10 WS-GS-SALARY pic 9(7)V99 comp sync value 0.
+
+           77 WS-GS-IDX pic 9(2) comp sync value 0.
+           77 WS-GS-FILE-STATUS pic xx value spaces.
+
+           01 filler.
+             10 filler PIC X(1) VALUE 'N'.
+                88 WS-GS-LOAD-EOF VALUE 'T'.
+
+           77 WS-LINES-ON-PAGE   pic 9(2) comp sync value 0.
+           77 WS-MAX-LINES       pic 9(2) comp sync value 55.
+           77 WS-PAGE-COUNT      pic 9(2) comp sync value 0.
+           77 WS-EMP-COUNT       pic 9(4) comp sync value 0.
+           77 WS-SALARY-TOTAL    pic 9(7)V99 comp sync value 0.
+
+           01 WS-FILE-STATUS.
+      *         extended (6-digit) file status - primary + secondary
+               05 WS-FS-PRIMARY   pic x(2) value spaces.
+               05 WS-FS-SECONDARY pic x(4) value spaces.
+
+       PROCEDURE DIVISION.
+      *> cobol-lint CL002 main-procedure
+       MAIN-PROCEDURE.
+           OPEN output Report-File
+
+           OPEN input EMPLOYEE
+           if WS-FILE-STATUS not = '000000' then
+               display 'FATAL: Unable to open EMPLOYEE file. Status='
+                   WS-FILE-STATUS
+               STOP RUN
+           end-if
+
+           PERFORM LOAD-GRADE-CODES
+
+           PERFORM READ-PROCEDURE UNTIL WS-EOF
+
+           CLOSE EMPLOYEE
+
+           PERFORM Write-Listing-Trailer
+           PERFORM PRINT-GRADE-SUMMARY
+           CLOSE Report-File
+
+           STOP RUN.
+
+       LOAD-GRADE-CODES.
+           OPEN INPUT GRADE-SCALE
+           if WS-GS-FILE-STATUS not = '00' then
+               display 'WARNING: GRADE-SCALE file unavailable - '
+               display '         grade summary will be blank.'
+           else
+               PERFORM LOAD-GRADE-CODES-PASS UNTIL WS-GS-LOAD-EOF
+               CLOSE GRADE-SCALE
+           end-if.
+
+       LOAD-GRADE-CODES-PASS.
+           READ GRADE-SCALE NEXT RECORD
+               AT END set WS-GS-LOAD-EOF to true
+               NOT AT END
+                   if WS-GS-ENTRY-COUNT >= 20 then
+                       display 'FATAL: more than 20 grade codes on '
+                       display '       Grade-Scale.dat - increase '
+                       display '       WS-GRADE-SUMMARY-COUNTERS.'
+                       STOP RUN
+                   end-if
+                   ADD 1 TO WS-GS-ENTRY-COUNT
+                   MOVE GS-GRADE-CODE TO WS-GS-CODE(WS-GS-ENTRY-COUNT)
+           END-READ.
+
+       READ-PROCEDURE.
+           READ EMPLOYEE NEXT RECORD
+               AT END set WS-EOF to true
+               NOT AT END PERFORM PRINT-DETAIL-LINE
+           END-READ.
+
+       PRINT-DETAIL-LINE.
+           if WS-LINES-ON-PAGE = 0 or
+              WS-LINES-ON-PAGE >= WS-MAX-LINES then
+               PERFORM Write-Page-Header
+           end-if
+
+           MOVE EMPLOYEE-ID     TO LD-ID
+           MOVE EMPLOYEE-NAME   TO LD-NAME
+           MOVE EMPLOYEE-AGE    TO LD-AGE
+           MOVE EMPLOYEE-GRADE  TO LD-GRADE
+           MOVE EMPLOYEE-SALARY TO LD-SALARY
+           MOVE EMPLOYEE-DEPT   TO LD-DEPT
+           MOVE EMPLOYEE-HIRE-DATE TO LD-HIRE-DATE
+
+           WRITE Report-Record FROM Listing-Detail
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINES-ON-PAGE
+
+           ADD 1 TO WS-EMP-COUNT
+           ADD EMPLOYEE-SALARY TO WS-SALARY-TOTAL
+
+           PERFORM ACCUMULATE-GRADE-SUMMARY.
+
+       ACCUMULATE-GRADE-SUMMARY.
+           PERFORM VARYING WS-GS-IDX FROM 1 BY 1
+               UNTIL WS-GS-IDX > WS-GS-ENTRY-COUNT
+               if WS-GS-CODE(WS-GS-IDX) = EMPLOYEE-GRADE
+                   ADD 1 TO WS-GS-COUNT(WS-GS-IDX)
+                   ADD EMPLOYEE-SALARY TO WS-GS-SALARY(WS-GS-IDX)
+               end-if
+           END-PERFORM.
+
+       Write-Page-Header.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO LH-PAGE
+           if WS-PAGE-COUNT > 1 then
+               WRITE Report-Record FROM Listing-Page-Header
+                   AFTER ADVANCING PAGE
+           else
+               WRITE Report-Record FROM Listing-Page-Header
+                   AFTER ADVANCING 1 LINE
+           end-if
+           WRITE Report-Record FROM Listing-Column-Header
+               AFTER ADVANCING 2 LINES.
+           MOVE 0 TO WS-LINES-ON-PAGE.
+
+       Write-Listing-Trailer.
+           MOVE WS-EMP-COUNT     TO LT-COUNT
+           MOVE WS-SALARY-TOTAL  TO LT-TOTAL-SALARY
+           MOVE WS-PAGE-COUNT    TO LT-PAGES
+
+           Write Report-Record FROM Listed-Count
+               AFTER ADVANCING 2 LINES.
+           Write Report-Record FROM Salary-Total
+               AFTER ADVANCING 1 LINE.
+           Write Report-Record FROM Page-Total
+               AFTER ADVANCING 1 LINE.
+           WRITE Report-Record FROM Listing-Trailer
+               AFTER ADVANCING 1 LINE.
+
+       PRINT-GRADE-SUMMARY.
+           WRITE Report-Record FROM Grade-Summary-Header
+               AFTER ADVANCING PAGE.
+           WRITE Report-Record FROM Grade-Summary-Column-Header
+               AFTER ADVANCING 2 LINES.
+           PERFORM PRINT-GRADE-SUMMARY-LINE
+               VARYING WS-GS-IDX FROM 1 BY 1
+               UNTIL WS-GS-IDX > WS-GS-ENTRY-COUNT.
+
+       PRINT-GRADE-SUMMARY-LINE.
+           MOVE WS-GS-CODE(WS-GS-IDX)   TO GSD-GRADE
+           MOVE WS-GS-COUNT(WS-GS-IDX)  TO GSD-COUNT
+           MOVE WS-GS-SALARY(WS-GS-IDX) TO GSD-SALARY
+           WRITE Report-Record FROM Grade-Summary-Detail
+               AFTER ADVANCING 1 LINE.
