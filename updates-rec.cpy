@@ -9,8 +9,20 @@
            01 UPDATES-RECORD. *> CURRENTLY ONLY INSERTS
              03 HDR.
                05 FILLER pic x(2).
-               05 HDR-CHK pic x(11). *> EMPLOYEE-ID for header record
-               05 filler pic x(35).
+      *         'EMPLOYEE-ID' for the header record, 'CONTROL-TOT' for
+      *         the batch control-total record
+               05 HDR-CHK pic x(11).
+      *         date this batch is meant to be run on, CCYYMMDD -
+      *         checked against FUNCTION CURRENT-DATE in MAIN-PROCEDURE
+               05 HDR-RUN-DATE pic 9(8).
+               05 filler pic x(27).
+             03 TRL redefines HDR.
+               05 FILLER pic x(13).
+      *         control totals for this batch, checked against the
+      *         actual insert count/salary total in RUN-STATS-PROCEDURE
+               05 TRL-EXPECTED-INSERTS pic 9(4).
+               05 TRL-EXPECTED-SALARY  pic 9(7)V99.
+               05 FILLER pic x(22).
              03 REC redefines HDR.
                05 UPD-OPERATION PIC X(1).
                05 filler PIC X(1).
@@ -22,4 +34,9 @@
                05 FILLER PIC X(3).
                05 UPD-EMPLOYEE-GRADE PIC X(1).
                05 FILLER PIC X(6).
-               05 UPD-EMPLOYEE-SALARY PIC 9(5).
\ No newline at end of file
+      *         pounds and pence
+               05 UPD-EMPLOYEE-SALARY PIC 9(5)V99.
+      *         department employee sits in, e.g. 'ACCT', 'SALE'
+               05 UPD-EMPLOYEE-DEPT PIC X(4).
+      *         date employee started, CCYYMMDD
+               05 UPD-EMPLOYEE-HIRE-DATE PIC 9(8).
